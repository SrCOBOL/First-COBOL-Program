@@ -0,0 +1,12 @@
+      ******************************************************
+      * LAYOUT DO REGISTO DO FICHEIRO MESTRE DE CLIENTES    *
+      * (CLIWORK) - PARTILHADO POR TODOS OS PROGRAMAS QUE   *
+      * LEEM OU ESCREVEM O EXTRACTO ENT001.                 *
+      ******************************************************
+       01 CLIWORK-REGISTO.
+           05 CLIWORK-NUMCLI      PIC 9(07).
+           05 CLIWORK-NOME        PIC X(49).
+           05 CLIWORK-IDADE       PIC 9(02).
+           05 CLIWORK-MORADA      PIC X(16).
+           05 CLIWORK-CPOSTAL     PIC 9(08).
+           05 CLIWORK-IBAN        PIC X(25).
