@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBINQ01.
+
+      *****************************************************
+      * HISTORICO DE ALTERACOES                            *
+      *   2026-08-09  PROGRAMA CRIADO - CONSULTA DIRECTA A  *
+      *               UM CLIENTE DO CLIWORK (ACESSO         *
+      *               ALEATORIO PELA CHAVE CLIWORK-NUMCLI)  *
+      *   2026-08-09  CLIWORK PASSA A SER ABERTO EM INPUT   *
+      *               EM VEZ DE I-O - O PROGRAMA SO LE      *
+      *   2026-08-09  O CLOSE DO CLIWORK PASSA A VERIFICAR  *
+      *               O FILE STATUS, COMO JA FAZ O OPEN      *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIWORK ASSIGN TO '/home/kikos/ENT001'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIWORK-NUMCLI
+               FILE STATUS IS WS-FS-CLIWORK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIWORK.
+           COPY CLIWORK.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIWORK            PIC X(02).
+           88 OK-CLIWORK            VALUE '00'.
+
+       01 WS-RESPOSTA               PIC X(01).
+           88 CONTINUAR-CONSULTA    VALUE 'S', 's'.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT CLIWORK.
+           IF NOT OK-CLIWORK
+               DISPLAY 'ERRO NA ABERTURA DO FICHEIRO CLIWORK '
+                   WS-FS-CLIWORK
+               STOP RUN
+           END-IF.
+
+           MOVE 'S' TO WS-RESPOSTA.
+
+           PERFORM R100-CONSULTAR-CLIENTE
+               THRU R100-CONSULTAR-CLIENTE-FIM
+               UNTIL NOT CONTINUAR-CONSULTA.
+
+           CLOSE CLIWORK.
+           IF NOT OK-CLIWORK
+               DISPLAY 'ERRO AO FECHAR O FICHEIRO CLIWORK '
+                   WS-FS-CLIWORK
+               STOP RUN
+           END-IF.
+
+           STOP RUN.
+
+       R100-CONSULTAR-CLIENTE.
+           DISPLAY ' '.
+           DISPLAY 'NUMERO DE CLIENTE A CONSULTAR (0 PARA SAIR): '.
+           ACCEPT CLIWORK-NUMCLI.
+
+           IF CLIWORK-NUMCLI = ZERO
+               MOVE 'N' TO WS-RESPOSTA
+               GO TO R100-CONSULTAR-CLIENTE-FIM
+           END-IF.
+
+           READ CLIWORK
+               KEY IS CLIWORK-NUMCLI
+               INVALID KEY
+                   DISPLAY 'CLIENTE ' CLIWORK-NUMCLI
+                       ' NAO EXISTE NO CLIWORK'
+                   GO TO R100-CONSULTAR-CLIENTE-FIM
+           END-READ.
+
+           PERFORM R110-MOSTRAR-CLIENTE
+               THRU R110-MOSTRAR-CLIENTE-FIM.
+
+           DISPLAY ' '.
+           DISPLAY 'CONSULTAR OUTRO CLIENTE (S/N): '.
+           ACCEPT WS-RESPOSTA.
+       R100-CONSULTAR-CLIENTE-FIM.
+           EXIT.
+
+       R110-MOSTRAR-CLIENTE.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'NUM. CLIENTE  : ' CLIWORK-NUMCLI.
+           DISPLAY 'NOME          : ' CLIWORK-NOME.
+           DISPLAY 'IDADE         : ' CLIWORK-IDADE.
+           DISPLAY 'MORADA        : ' CLIWORK-MORADA.
+           DISPLAY 'CODIGO POSTAL : ' CLIWORK-CPOSTAL.
+           DISPLAY 'IBAN          : ' CLIWORK-IBAN.
+           DISPLAY '---------------------------------------------'.
+       R110-MOSTRAR-CLIENTE-FIM.
+           EXIT.
