@@ -0,0 +1,401 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBMNT01.
+
+      *****************************************************
+      * HISTORICO DE ALTERACOES                            *
+      *   2026-08-09  PROGRAMA CRIADO - MANUTENCAO DE       *
+      *               CLIWORK (ADICAO/ALTERACAO/ELIMINACAO) *
+      *               A PARTIR DE UM FICHEIRO DE            *
+      *               MOVIMENTOS DIARIOS MNTTRAN            *
+      *   2026-08-09  CLIWORK E CLIWORK-NOVO PASSAM A       *
+      *               FICHEIROS INDEXADOS POR NUMCLI, PARA  *
+      *               ACOMPANHAR A REORGANIZACAO DO ENT001  *
+      *   2026-08-09  MNTLOG PASSA A LINE SEQUENTIAL; A      *
+      *               ADICAO DE UM CLIENTE NOVO REPETIDA NO  *
+      *               MESMO MOVIMENTO E AGORA REJEITADA E    *
+      *               REGISTADA NO MNTLOG EM VEZ DE FALHAR   *
+      *               NA GRAVACAO DO CLIWORK-NOVO            *
+      *   2026-08-09  TRAILER DO MESTRE ANTIGO E DO MESTRE   *
+      *               NOVO PASSAM A VIR/IR NUM FICHEIRO      *
+      *               PROPRIO (ENT001.TRL / ENT001.NEW.TRL)  *
+      *               EM VEZ DE UM REGISTO COM NUMCLI=9999999*
+      *               DENTRO DO CLIWORK - UM CLIENTE REAL COM*
+      *               ESSE NUMERO JA NAO E CONFUNDIDO COM O  *
+      *               TRAILER; A ACTUALIZACAO PASSA A PARAR  *
+      *               QUANDO AMBOS OS FICHEIROS DE ENTRADA   *
+      *               CHEGAM AO FIM (FIM-CLIWORK/FIM-MNTTRAN)*
+      *               EM VEZ DE COMPARAR COM UMA CHAVE ALTA  *
+      *               ARTIFICIAL; ACRESCENTADO CONTROLO DE   *
+      *               CHAVE DUPLICADA AS DUAS GRAVACOES DO   *
+      *               CLIWORK-NOVO QUE AINDA NAO O TINHAM;   *
+      *               CORRIGIDOS OS OFFSETS DO CABECALHO DO  *
+      *               MNTLOG                                 *
+      *   2026-08-09  CLIWORK-NOVO-REGISTO PASSA A VIR DE     *
+      *               COPY CLIWORK REPLACING EM VEZ DE TER OS *
+      *               CAMPOS REPETIDOS A MAO, PARA NUNCA      *
+      *               DESALINHAR DO LAYOUT DE COPY/CLIWORK;   *
+      *               TODOS OS CLOSE PASSAM A VERIFICAR O     *
+      *               FILE STATUS, COMO JA FAZEM OS OPEN      *
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIWORK ASSIGN TO '/home/kikos/ENT001'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIWORK-NUMCLI
+               FILE STATUS IS WS-FS-CLIWORK.
+
+           SELECT CLIWORK-NOVO ASSIGN TO '/home/kikos/ENT001.NEW'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIWORK-NOVO-NUMCLI
+               FILE STATUS IS WS-FS-CLIWORK-NOVO.
+
+           SELECT MNTTRAN ASSIGN TO '/home/kikos/MNTTRAN'
+               FILE STATUS IS WS-FS-MNTTRAN.
+
+           SELECT MNTLOG ASSIGN TO '/home/kikos/MNTLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MNTLOG.
+
+           SELECT TRAILER ASSIGN TO '/home/kikos/ENT001.TRL'
+               FILE STATUS IS WS-FS-TRAILER.
+
+           SELECT TRAILER-NOVO ASSIGN TO '/home/kikos/ENT001.NEW.TRL'
+               FILE STATUS IS WS-FS-TRAILER-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIWORK.
+           COPY CLIWORK.
+
+       FD  CLIWORK-NOVO.
+           COPY CLIWORK REPLACING
+               ==CLIWORK-REGISTO== BY ==CLIWORK-NOVO-REGISTO==
+               ==CLIWORK-NUMCLI==  BY ==CLIWORK-NOVO-NUMCLI==
+               ==CLIWORK-NOME==    BY ==CLIWORK-NOVO-NOME==
+               ==CLIWORK-IDADE==   BY ==CLIWORK-NOVO-IDADE==
+               ==CLIWORK-MORADA==  BY ==CLIWORK-NOVO-MORADA==
+               ==CLIWORK-CPOSTAL== BY ==CLIWORK-NOVO-CPOSTAL==
+               ==CLIWORK-IBAN==    BY ==CLIWORK-NOVO-IBAN==.
+
+       FD  MNTTRAN.
+       01 MNTTRAN-REGISTO.
+           05 MNTTRAN-ACCAO           PIC X(01).
+               88 MNTTRAN-ADICAO       VALUE 'A'.
+               88 MNTTRAN-ALTERACAO    VALUE 'C'.
+               88 MNTTRAN-ELIMINACAO   VALUE 'D'.
+           05 MNTTRAN-NUMCLI          PIC 9(07).
+           05 MNTTRAN-NOME            PIC X(49).
+           05 MNTTRAN-IDADE           PIC 9(02).
+           05 MNTTRAN-MORADA          PIC X(16).
+           05 MNTTRAN-CPOSTAL         PIC 9(08).
+           05 MNTTRAN-IBAN            PIC X(25).
+
+       FD  MNTLOG.
+       01 MNTLOG-LINHA                PIC X(132).
+
+       FD  TRAILER.
+       01 TRAILER-REGISTO.
+           05 TRAILER-CONTAGEM           PIC 9(08).
+
+       FD  TRAILER-NOVO.
+       01 TRAILER-NOVO-REGISTO.
+           05 TRAILER-NOVO-CONTAGEM      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIWORK             PIC X(02).
+           88 OK-CLIWORK             VALUE '00', '10'.
+       01 WS-FS-CLIWORK-NOVO        PIC X(02).
+           88 OK-CLIWORK-NOVO        VALUE '00'.
+       01 WS-FS-MNTTRAN             PIC X(02).
+           88 OK-MNTTRAN             VALUE '00', '10'.
+       01 WS-FS-MNTLOG              PIC X(02).
+           88 OK-MNTLOG              VALUE '00'.
+       01 WS-FS-TRAILER             PIC X(02).
+           88 OK-TRAILER             VALUE '00', '10'.
+       01 WS-FS-TRAILER-NOVO        PIC X(02).
+           88 OK-TRAILER-NOVO        VALUE '00'.
+
+       01 WS-FIM-CLIWORK             PIC X VALUE SPACES.
+           88 FIM-CLIWORK             VALUE 'S'.
+       01 WS-FIM-MNTTRAN             PIC X VALUE SPACES.
+           88 FIM-MNTTRAN             VALUE 'S'.
+
+       01 WS-CHAVE-CLIWORK          PIC 9(07) VALUE ZEROS.
+       01 WS-CHAVE-MNTTRAN          PIC 9(07) VALUE ZEROS.
+
+       01 WS-TOTAL-LIDOS            PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-MOVIMENTOS       PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-APLICADOS        PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-REJEITADOS       PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-GRAVADOS         PIC 9(09) VALUE ZEROS.
+
+       01 WS-MNTLOG-CABECALHO       PIC X(132) VALUE SPACES.
+       01 WS-LOG-ESTADO             PIC X(10) VALUE SPACES.
+       01 WS-LOG-MOTIVO             PIC X(40) VALUE SPACES.
+
+       01 WS-LINHA-LOG.
+           05 LOG-NUMCLI             PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-ACCAO               PIC X(01).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-ESTADO              PIC X(10).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 LOG-MOTIVO              PIC X(40).
+           05 FILLER                 PIC X(68) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN INPUT CLIWORK
+           IF NOT OK-CLIWORK
+               DISPLAY 'ERRO NO FICHERO CLIWORK' WS-FS-CLIWORK
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT MNTTRAN
+           IF NOT OK-MNTTRAN
+               DISPLAY 'ERRO NO FICHERO MNTTRAN' WS-FS-MNTTRAN
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CLIWORK-NOVO
+           IF NOT OK-CLIWORK-NOVO
+               DISPLAY 'ERRO NO FICHERO CLIWORK-NOVO'
+                   WS-FS-CLIWORK-NOVO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MNTLOG
+           IF NOT OK-MNTLOG
+               DISPLAY 'ERRO NO FICHERO MNTLOG' WS-FS-MNTLOG
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TRAILER-NOVO
+           IF NOT OK-TRAILER-NOVO
+               DISPLAY 'ERRO NO FICHERO TRAILER-NOVO'
+                   WS-FS-TRAILER-NOVO
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-MNTLOG-CABECALHO.
+           MOVE 'NUMCLI ' TO WS-MNTLOG-CABECALHO(1:7).
+           MOVE 'AC' TO WS-MNTLOG-CABECALHO(10:2).
+           MOVE 'ESTADO' TO WS-MNTLOG-CABECALHO(13:6).
+           MOVE 'MOTIVO' TO WS-MNTLOG-CABECALHO(25:6).
+           WRITE MNTLOG-LINHA FROM WS-MNTLOG-CABECALHO.
+
+           PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM.
+           PERFORM R200-LER-MNTTRAN THRU R200-LER-MNTTRAN-FIM.
+
+           PERFORM R300-ACTUALIZAR-CLIWORK
+               THRU R300-ACTUALIZAR-CLIWORK-FIM
+               UNTIL FIM-CLIWORK AND FIM-MNTTRAN.
+
+           PERFORM R350-GRAVAR-TRAILER-NOVO
+               THRU R350-GRAVAR-TRAILER-NOVO-FIM.
+
+           CLOSE CLIWORK.
+           IF NOT OK-CLIWORK
+               DISPLAY 'ERRO AO FECHAR O FICHERO CLIWORK' WS-FS-CLIWORK
+               STOP RUN
+           END-IF.
+
+           CLOSE MNTTRAN.
+           IF NOT OK-MNTTRAN
+               DISPLAY 'ERRO AO FECHAR O FICHERO MNTTRAN' WS-FS-MNTTRAN
+               STOP RUN
+           END-IF.
+
+           CLOSE CLIWORK-NOVO.
+           IF NOT OK-CLIWORK-NOVO
+               DISPLAY 'ERRO AO FECHAR O FICHERO CLIWORK-NOVO'
+                   WS-FS-CLIWORK-NOVO
+               STOP RUN
+           END-IF.
+
+           CLOSE MNTLOG.
+           IF NOT OK-MNTLOG
+               DISPLAY 'ERRO AO FECHAR O FICHERO MNTLOG' WS-FS-MNTLOG
+               STOP RUN
+           END-IF.
+
+           CLOSE TRAILER-NOVO.
+           IF NOT OK-TRAILER-NOVO
+               DISPLAY 'ERRO AO FECHAR O FICHERO TRAILER-NOVO'
+                   WS-FS-TRAILER-NOVO
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'FBMNT01 - CLIENTES LIDOS.......: ' WS-TOTAL-LIDOS.
+           DISPLAY 'FBMNT01 - MOVIMENTOS LIDOS......: '
+               WS-TOTAL-MOVIMENTOS.
+           DISPLAY 'FBMNT01 - MOVIMENTOS APLICADOS..: '
+               WS-TOTAL-APLICADOS.
+           DISPLAY 'FBMNT01 - MOVIMENTOS REJEITADOS.: '
+               WS-TOTAL-REJEITADOS.
+           DISPLAY 'FBMNT01 - CLIENTES GRAVADOS......: '
+               WS-TOTAL-GRAVADOS.
+
+           STOP RUN.
+
+       R100-LER-CLIWORK.
+           READ CLIWORK
+               AT END
+                   MOVE 'S' TO WS-FIM-CLIWORK
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   MOVE CLIWORK-NUMCLI TO WS-CHAVE-CLIWORK
+           END-READ.
+       R100-LER-CLIWORK-FIM.
+           EXIT.
+
+       R200-LER-MNTTRAN.
+           READ MNTTRAN
+               AT END
+                   MOVE 'S' TO WS-FIM-MNTTRAN
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-MOVIMENTOS
+                   MOVE MNTTRAN-NUMCLI TO WS-CHAVE-MNTTRAN
+           END-READ.
+       R200-LER-MNTTRAN-FIM.
+           EXIT.
+
+       R300-ACTUALIZAR-CLIWORK.
+           EVALUATE TRUE
+               WHEN FIM-CLIWORK AND FIM-MNTTRAN
+                   CONTINUE
+               WHEN FIM-CLIWORK
+                   PERFORM R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE
+                       THRU R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE-FIM
+                   PERFORM R200-LER-MNTTRAN THRU R200-LER-MNTTRAN-FIM
+               WHEN FIM-MNTTRAN
+                   PERFORM R310-COPIAR-CLIENTE-INALTERADO
+                       THRU R310-COPIAR-CLIENTE-INALTERADO-FIM
+                   PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM
+               WHEN WS-CHAVE-CLIWORK < WS-CHAVE-MNTTRAN
+                   PERFORM R310-COPIAR-CLIENTE-INALTERADO
+                       THRU R310-COPIAR-CLIENTE-INALTERADO-FIM
+                   PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM
+               WHEN WS-CHAVE-CLIWORK > WS-CHAVE-MNTTRAN
+                   PERFORM R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE
+                       THRU R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE-FIM
+                   PERFORM R200-LER-MNTTRAN THRU R200-LER-MNTTRAN-FIM
+               WHEN OTHER
+                   PERFORM R330-PROCESSAR-MOVIMENTO-COM-CLIENTE
+                       THRU R330-PROCESSAR-MOVIMENTO-COM-CLIENTE-FIM
+                   PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM
+                   PERFORM R200-LER-MNTTRAN THRU R200-LER-MNTTRAN-FIM
+           END-EVALUATE.
+       R300-ACTUALIZAR-CLIWORK-FIM.
+           EXIT.
+
+       R310-COPIAR-CLIENTE-INALTERADO.
+           MOVE CLIWORK-NUMCLI TO CLIWORK-NOVO-NUMCLI.
+           MOVE CLIWORK-NOME TO CLIWORK-NOVO-NOME.
+           MOVE CLIWORK-IDADE TO CLIWORK-NOVO-IDADE.
+           MOVE CLIWORK-MORADA TO CLIWORK-NOVO-MORADA.
+           MOVE CLIWORK-CPOSTAL TO CLIWORK-NOVO-CPOSTAL.
+           MOVE CLIWORK-IBAN TO CLIWORK-NOVO-IBAN.
+           WRITE CLIWORK-NOVO-REGISTO
+               INVALID KEY
+                   DISPLAY '*** ERRO: CHAVE DUPLICADA AO COPIAR O'
+                   DISPLAY '*** CLIENTE ' CLIWORK-NUMCLI
+                       ' PARA O CLIWORK-NOVO'
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-GRAVADOS
+           END-WRITE.
+       R310-COPIAR-CLIENTE-INALTERADO-FIM.
+           EXIT.
+
+       R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE.
+           IF MNTTRAN-ADICAO
+               MOVE MNTTRAN-NUMCLI TO CLIWORK-NOVO-NUMCLI
+               MOVE MNTTRAN-NOME TO CLIWORK-NOVO-NOME
+               MOVE MNTTRAN-IDADE TO CLIWORK-NOVO-IDADE
+               MOVE MNTTRAN-MORADA TO CLIWORK-NOVO-MORADA
+               MOVE MNTTRAN-CPOSTAL TO CLIWORK-NOVO-CPOSTAL
+               MOVE MNTTRAN-IBAN TO CLIWORK-NOVO-IBAN
+               WRITE CLIWORK-NOVO-REGISTO
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-REJEITADOS
+                       MOVE 'REJEITADO' TO WS-LOG-ESTADO
+                       MOVE 'ADICAO REPETIDA PARA O MESMO CLIENTE'
+                           TO WS-LOG-MOTIVO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-GRAVADOS
+                       ADD 1 TO WS-TOTAL-APLICADOS
+                       MOVE 'APLICADO' TO WS-LOG-ESTADO
+                       MOVE 'CLIENTE NOVO ADICIONADO' TO WS-LOG-MOTIVO
+               END-WRITE
+           ELSE
+               ADD 1 TO WS-TOTAL-REJEITADOS
+               MOVE 'REJEITADO' TO WS-LOG-ESTADO
+               MOVE 'CLIENTE INEXISTENTE EM CLIWORK' TO WS-LOG-MOTIVO
+           END-IF.
+           PERFORM R340-REGISTAR-LOG THRU R340-REGISTAR-LOG-FIM.
+       R320-PROCESSAR-MOVIMENTO-SEM-CLIENTE-FIM.
+           EXIT.
+
+       R330-PROCESSAR-MOVIMENTO-COM-CLIENTE.
+           EVALUATE TRUE
+               WHEN MNTTRAN-ADICAO
+                   PERFORM R310-COPIAR-CLIENTE-INALTERADO
+                       THRU R310-COPIAR-CLIENTE-INALTERADO-FIM
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   MOVE 'REJEITADO' TO WS-LOG-ESTADO
+                   MOVE 'CLIENTE JA EXISTE EM CLIWORK' TO WS-LOG-MOTIVO
+               WHEN MNTTRAN-ALTERACAO
+                   MOVE MNTTRAN-NUMCLI TO CLIWORK-NOVO-NUMCLI
+                   MOVE MNTTRAN-NOME TO CLIWORK-NOVO-NOME
+                   MOVE MNTTRAN-IDADE TO CLIWORK-NOVO-IDADE
+                   MOVE MNTTRAN-MORADA TO CLIWORK-NOVO-MORADA
+                   MOVE MNTTRAN-CPOSTAL TO CLIWORK-NOVO-CPOSTAL
+                   MOVE MNTTRAN-IBAN TO CLIWORK-NOVO-IBAN
+                   WRITE CLIWORK-NOVO-REGISTO
+                       INVALID KEY
+                           ADD 1 TO WS-TOTAL-REJEITADOS
+                           MOVE 'REJEITADO' TO WS-LOG-ESTADO
+                           MOVE 'ERRO DE CHAVE AO GRAVAR ALTERACAO'
+                               TO WS-LOG-MOTIVO
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TOTAL-GRAVADOS
+                           ADD 1 TO WS-TOTAL-APLICADOS
+                           MOVE 'APLICADO' TO WS-LOG-ESTADO
+                           MOVE 'DADOS DO CLIENTE ALTERADOS'
+                               TO WS-LOG-MOTIVO
+                   END-WRITE
+               WHEN MNTTRAN-ELIMINACAO
+                   ADD 1 TO WS-TOTAL-APLICADOS
+                   MOVE 'APLICADO' TO WS-LOG-ESTADO
+                   MOVE 'CLIENTE ELIMINADO DE CLIWORK' TO WS-LOG-MOTIVO
+               WHEN OTHER
+                   PERFORM R310-COPIAR-CLIENTE-INALTERADO
+                       THRU R310-COPIAR-CLIENTE-INALTERADO-FIM
+                   ADD 1 TO WS-TOTAL-REJEITADOS
+                   MOVE 'REJEITADO' TO WS-LOG-ESTADO
+                   MOVE 'ACCAO DE MOVIMENTO DESCONHECIDA'
+                       TO WS-LOG-MOTIVO
+           END-EVALUATE.
+           PERFORM R340-REGISTAR-LOG THRU R340-REGISTAR-LOG-FIM.
+       R330-PROCESSAR-MOVIMENTO-COM-CLIENTE-FIM.
+           EXIT.
+
+       R340-REGISTAR-LOG.
+           MOVE SPACES TO WS-LINHA-LOG.
+           MOVE MNTTRAN-NUMCLI TO LOG-NUMCLI.
+           MOVE MNTTRAN-ACCAO TO LOG-ACCAO.
+           MOVE WS-LOG-ESTADO TO LOG-ESTADO.
+           MOVE WS-LOG-MOTIVO TO LOG-MOTIVO.
+           WRITE MNTLOG-LINHA FROM WS-LINHA-LOG.
+       R340-REGISTAR-LOG-FIM.
+           EXIT.
+
+       R350-GRAVAR-TRAILER-NOVO.
+           MOVE WS-TOTAL-GRAVADOS TO TRAILER-NOVO-CONTAGEM.
+           WRITE TRAILER-NOVO-REGISTO.
+       R350-GRAVAR-TRAILER-NOVO-FIM.
+           EXIT.
