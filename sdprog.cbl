@@ -1,22 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FBBAT01.
 
+      *****************************************************
+      * HISTORICO DE ALTERACOES                            *
+      *   2026-08-09  LISTAGEM DE CLIENTES EM FD REPORT    *
+      *               (CABECALHO/RODAPE/QUEBRA DE PAGINA)  *
+      *   2026-08-09  VALIDACAO DO DIGITO DE CONTROLO DO   *
+      *               CLIWORK-IBAN (ISO 7064 MOD 97)       *
+      *   2026-08-09  RECONCILIACAO DO CLIWORK-CPOSTAL     *
+      *               CONTRA O FICHEIRO MESTRE DOS CTT     *
+      *   2026-08-09  QUEBRA DE CONTROLO PARA DETECTAR     *
+      *               CLIWORK-NUMCLI DUPLICADO OU FORA     *
+      *               DE SEQUENCIA                         *
+      *   2026-08-09  CHECKPOINT/RESTART PARA CLIWORK      *
+      *               (GRAVA PONTO DE RETOMA DE X EM X     *
+      *               REGISTOS; ARRANQUE DETECTA CKPT001   *
+      *               E SALTA PARA O PONTO DE RETOMA)      *
+      *   2026-08-09  CLIWORK PASSA A FICHEIRO INDEXADO    *
+      *               POR CLIWORK-NUMCLI (KSDS); A RETOMA  *
+      *               DE CHECKPOINT PASSA A USAR START EM  *
+      *               VEZ DE SALTAR REGISTO A REGISTO      *
+      *   2026-08-09  EXPORTACAO DE CADA CLIWORK-REGISTO   *
+      *               PARA O FICHEIRO INTFACE, EM FORMATO  *
+      *               DELIMITADO POR '|', PARA AS EMPRESAS *
+      *               DE MAILING E O CRM                   *
+      *   2026-08-09  RELATORIO DE PERFIL DE IDADES DOS    *
+      *               CLIENTES (CLIWORK-IDADE POR FAIXAS)  *
+      *               NO FIM DA LISTAGEM                   *
+      *   2026-08-09  LISTING/IBANEXC/CPOSTEXC/INTFACE      *
+      *               PASSAM A LINE SEQUENTIAL; A RETOMA DE *
+      *               CHECKPOINT PASSA A FAZER OPEN EXTEND  *
+      *               NESSES FICHEIROS EM VEZ DE OS TRUNCAR; *
+      *               REMOVIDA A QUEBRA DE CONTROLO DE      *
+      *               CLIWORK-NUMCLI (DUPEXC) - JA NAO E     *
+      *               ATINGIVEL COM O CLIWORK INDEXADO; O    *
+      *               CHECKPOINT PASSA A GUARDAR TAMBEM OS   *
+      *               TOTAIS DE EXCECOES E DE IDADE; CORRIGI *
+      *               DOS OS OFFSETS DO CABECALHO DA LISTAGEM*
+      *               E ACRESCENTADO AVISO QUANDO A TABELA   *
+      *               DE CODIGOS POSTAIS ATINGE O LIMITE     *
+      *   2026-08-09  TRAILER DO ENT001 PASSA A VIR NUM      *
+      *               FICHEIRO PROPRIO (ENT001.TRL) EM VEZ   *
+      *               DE UM REGISTO COM NUMCLI=9999999 NO    *
+      *               PROPRIO CLIWORK - EVITA CONFUNDIR UM    *
+      *               CLIENTE REAL COM ESSE NUMERO COM O      *
+      *               TRAILER; CORRIGIDOS OS OFFSETS DOS      *
+      *               CABECALHOS DE IBANEXC E CPOSTEXC;       *
+      *               WS-PAGINA PASSA A SER GUARDADA NO       *
+      *               CHECKPOINT PARA NAO REINICIAR A         *
+      *               NUMERACAO DE PAGINAS NUMA RETOMA;       *
+      *               TOTAIS DE IBAN/CPOSTAL INVALIDOS        *
+      *               PASSAM A SER IMPRESSOS NOS TOTAIS DE    *
+      *               FIM DE TRABALHO; VERIFICACAO DA ORDEM   *
+      *               ASCENDENTE DO CTTPOST AO CARREGAR A     *
+      *               TABELA, REQUISITO DO SEARCH ALL         *
+      *   2026-08-09  REPOSTA A QUEBRA DE CONTROLO DE         *
+      *               CLIWORK-NUMCLI (DUPEXC/R500/R510) -      *
+      *               O KSDS GARANTE A CHAVE UNICA E A ORDEM   *
+      *               ASCENDENTE EM TODAS AS ESCRITAS FEITAS   *
+      *               PELO FBMNT01, MAS NAO PROTEGE CONTRA UM  *
+      *               CLIWORK RECARREGADO OU RECONSTRUIDO POR  *
+      *               FORA DESTE SUBSISTEMA; A LISTAGEM DE      *
+      *               EXCECOES FICA OUTRA VEZ DISPONIVEL COMO  *
+      *               REDE DE SEGURANCA. A RETOMA DE CHECKPOINT*
+      *               PASSA TAMBEM A REPOR LISTING/IBANEXC/     *
+      *               CPOSTEXC/INTFACE/DUPEXC EXACTAMENTE NO    *
+      *               NUMERO DE LINHAS GRAVADO NO ULTIMO        *
+      *               CHECKPOINT ANTES DE FAZER O OPEN EXTEND - *
+      *               SEM ISTO, OS REGISTOS LIDOS ENTRE O        *
+      *               ULTIMO CHECKPOINT E UMA QUEDA DO TRABALHO  *
+      *               FICAVAM DUPLICADOS NESSES FICHEIROS NUMA   *
+      *               RETOMA, AINDA QUE OS TOTAIS DE CONTROLO    *
+      *               CONTINUASSEM CORRECTOS                    *
+      *****************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIWORK ASSIGN TO '/home/kikos/ENT001' 
+           SELECT CLIWORK ASSIGN TO '/home/kikos/ENT001'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIWORK-NUMCLI
                FILE STATUS IS WS-FS-CLIWORK.
 
+           SELECT LISTING ASSIGN TO '/home/kikos/LISTING'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTING.
+
+           SELECT IBANEXC ASSIGN TO '/home/kikos/IBANEXC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IBANEXC.
+
+           SELECT CTTPOST ASSIGN TO '/home/kikos/CTTPOST'
+               FILE STATUS IS WS-FS-CTTPOST.
+
+           SELECT CPOSTEXC ASSIGN TO '/home/kikos/CPOSTEXC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CPOSTEXC.
+
+           SELECT DUPEXC ASSIGN TO '/home/kikos/DUPEXC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DUPEXC.
+
+           SELECT CKPT ASSIGN TO '/home/kikos/CKPT001'
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT INTFACE ASSIGN TO '/home/kikos/INTFACE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INTFACE.
+
+           SELECT TRAILER ASSIGN TO '/home/kikos/ENT001.TRL'
+               FILE STATUS IS WS-FS-TRAILER.
+
+           SELECT LISTING-TEMP ASSIGN TO '/home/kikos/LISTING.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTING-TMP.
+
+           SELECT IBANEXC-TEMP ASSIGN TO '/home/kikos/IBANEXC.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IBANEXC-TMP.
+
+           SELECT CPOSTEXC-TEMP ASSIGN TO '/home/kikos/CPOSTEXC.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CPOSTEXC-TMP.
+
+           SELECT INTFACE-TEMP ASSIGN TO '/home/kikos/INTFACE.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INTFACE-TMP.
+
+           SELECT DUPEXC-TEMP ASSIGN TO '/home/kikos/DUPEXC.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DUPEXC-TMP.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIWORK.
-       01 CLIWORK-REGISTO.
-           05 CLIWORK-NUMCLI      PIC 9(07).
-           05 CLIWORK-NOME        PIC X(49).
-           05 CLIWORK-IDADE       PIC 9(02).
-           05 CLIWORK-MORADA      PIC X(16).
-           05 CLIWORK-CPOSTAL     PIC 9(08).
-           05 CLIWORK-IBAN        PIC X(25).
+           COPY CLIWORK.
+
+       FD  LISTING.
+       01 LISTING-LINHA           PIC X(132).
+
+       FD  IBANEXC.
+       01 IBANEXC-LINHA           PIC X(132).
+
+       FD  CTTPOST.
+       01 CTTPOST-REGISTO.
+           05 CTTPOST-CODIGO      PIC 9(08).
+           05 CTTPOST-LOCALIDADE  PIC X(30).
+
+       FD  CPOSTEXC.
+       01 CPOSTEXC-LINHA          PIC X(132).
+
+       FD  DUPEXC.
+       01 DUPEXC-LINHA            PIC X(132).
+
+       FD  CKPT.
+       01 CKPT-REGISTO.
+           05 CKPT-CONTADOR              PIC 9(09).
+           05 CKPT-NUMCLI                PIC 9(07).
+           05 CKPT-TOTAL-IBAN-INVALIDO    PIC 9(09).
+           05 CKPT-TOTAL-CPOSTAL-INVALIDO PIC 9(09).
+           05 CKPT-TOTAL-IDADE-MENOS25    PIC 9(09).
+           05 CKPT-TOTAL-IDADE-25-39      PIC 9(09).
+           05 CKPT-TOTAL-IDADE-40-59      PIC 9(09).
+           05 CKPT-TOTAL-IDADE-60-MAIS    PIC 9(09).
+           05 CKPT-PAGINA                 PIC 9(04).
+           05 CKPT-TOTAL-NUMCLI-EXCECAO   PIC 9(09).
+           05 CKPT-LINHAS-LISTING         PIC 9(09).
+           05 CKPT-LINHAS-IBANEXC         PIC 9(09).
+           05 CKPT-LINHAS-CPOSTEXC        PIC 9(09).
+           05 CKPT-LINHAS-INTFACE         PIC 9(09).
+           05 CKPT-LINHAS-DUPEXC          PIC 9(09).
+
+       FD  TRAILER.
+       01 TRAILER-REGISTO.
+           05 TRAILER-CONTAGEM           PIC 9(08).
+
+       FD  INTFACE.
+       01 INTFACE-LINHA          PIC X(112).
+
+       FD  LISTING-TEMP.
+       01 LISTING-TEMP-LINHA      PIC X(132).
+
+       FD  IBANEXC-TEMP.
+       01 IBANEXC-TEMP-LINHA      PIC X(132).
+
+       FD  CPOSTEXC-TEMP.
+       01 CPOSTEXC-TEMP-LINHA     PIC X(132).
+
+       FD  INTFACE-TEMP.
+       01 INTFACE-TEMP-LINHA      PIC X(112).
+
+       FD  DUPEXC-TEMP.
+       01 DUPEXC-TEMP-LINHA       PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 WS-FIM-CLIWORK           PIC X VALUE SPACES.
@@ -25,15 +201,352 @@
            88 OK-CLIWORK            VALUE '00', '10'.
        01 WS-READ-CLIWORK          PIC 9(09) VALUE ZEROS.
 
+       01 WS-FS-LISTING            PIC X(02).
+           88 OK-LISTING            VALUE '00'.
+
+       01 WS-FS-IBANEXC            PIC X(02).
+           88 OK-IBANEXC            VALUE '00'.
+
+       01 WS-IBAN-OK                PIC X VALUE 'S'.
+           88 IBAN-VALIDO            VALUE 'S'.
+           88 IBAN-INVALIDO          VALUE 'N'.
+       01 WS-IBAN-REORDENADO        PIC X(25).
+       01 WS-IBAN-LEN                PIC 9(02).
+       01 WS-IBAN-IDX                 PIC 9(02).
+       01 WS-IBAN-CARACTER            PIC X(01).
+       01 WS-IBAN-VALOR               PIC 9(02).
+       01 WS-IBAN-DEZENA              PIC 9(02).
+       01 WS-IBAN-UNIDADE             PIC 9(02).
+       01 WS-IBAN-DIGITO-ATUAL        PIC 9(02).
+       01 WS-IBAN-RESTO               PIC 9(04).
+       01 WS-IBAN-DIVIDENDO           PIC 9(07).
+       01 WS-IBAN-QUOCIENTE           PIC 9(05).
+       01 WS-ALFABETO-IBAN            PIC X(26)
+           VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-TOTAL-IBAN-INVALIDO      PIC 9(09) VALUE ZEROS.
+       01 WS-IBANEXC-CABECALHO        PIC X(132) VALUE SPACES.
+
+       01 WS-LINHA-EXC-IBAN.
+           05 EXC-IBAN-NUMCLI          PIC 9(07).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 EXC-IBAN-NOME             PIC X(49).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 EXC-IBAN-IBAN              PIC X(25).
+           05 FILLER                     PIC X(48) VALUE SPACES.
+
+       01 WS-FS-CTTPOST             PIC X(02).
+           88 OK-CTTPOST             VALUE '00', '10'.
+       01 WS-FIM-CTTPOST            PIC X VALUE SPACES.
+           88 FIM-CTTPOST            VALUE 'S'.
+       01 WS-FS-CPOSTEXC            PIC X(02).
+           88 OK-CPOSTEXC            VALUE '00'.
+
+       01 WS-FS-DUPEXC              PIC X(02).
+           88 OK-DUPEXC              VALUE '00'.
+       01 WS-TOTAL-NUMCLI-EXCECAO   PIC 9(09) VALUE ZEROS.
+       01 WS-TIPO-EXCECAO-NUMCLI    PIC X(20) VALUE SPACES.
+       01 WS-DUPEXC-CABECALHO       PIC X(132) VALUE SPACES.
+
+       01 WS-LINHA-EXC-DUP.
+           05 EXC-DUP-REGISTO        PIC 9(09).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 EXC-DUP-NUMCLI         PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 EXC-DUP-TIPO           PIC X(20).
+           05 FILLER                 PIC X(85) VALUE SPACES.
+
+       01 WS-TOTAL-CTTPOST          PIC 9(05) VALUE ZEROS.
+       01 WS-CTTPOST-AVISO-FEITO    PIC X VALUE 'N'.
+           88 AVISO-CTTPOST-FEITO    VALUE 'S'.
+       01 WS-CTTPOST-AVISO-ORDEM    PIC X VALUE 'N'.
+           88 AVISO-CTTPOST-ORDEM-FEITO VALUE 'S'.
+       01 WS-CTT-CODIGO-ANTERIOR    PIC 9(08) VALUE ZEROS.
+       01 WS-TABELA-CTT.
+           05 WS-CTT-ENTRADA OCCURS 1 TO 20000 TIMES
+               DEPENDING ON WS-TOTAL-CTTPOST
+               ASCENDING KEY IS WS-CTT-CODIGO
+               INDEXED BY WS-CTT-IDX.
+               10 WS-CTT-CODIGO      PIC 9(08).
+               10 WS-CTT-LOCALIDADE  PIC X(30).
+
+       01 WS-CPOSTAL-OK             PIC X VALUE 'S'.
+           88 CPOSTAL-ENCONTRADO     VALUE 'S'.
+           88 CPOSTAL-NAO-ENCONTRADO VALUE 'N'.
+       01 WS-TOTAL-CPOSTAL-INVALIDO PIC 9(09) VALUE ZEROS.
+       01 WS-CPOSTEXC-CABECALHO     PIC X(132) VALUE SPACES.
+
+       01 WS-LINHA-EXC-CPOSTAL.
+           05 EXC-CPOST-NUMCLI       PIC 9(07).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 EXC-CPOST-NOME         PIC X(49).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 EXC-CPOST-CPOSTAL      PIC 9(08).
+           05 FILLER                 PIC X(65) VALUE SPACES.
+
+       01 WS-NUMCLI-ANTERIOR        PIC 9(07) VALUE ZEROS.
+
+       01 WS-FS-CKPT                PIC X(02).
+           88 OK-CKPT                 VALUE '00', '10'.
+       01 WS-MODO-RESTART            PIC X VALUE 'N'.
+           88 MODO-RESTART             VALUE 'S'.
+       01 WS-CKPT-CONTADOR-SALVO     PIC 9(09) VALUE ZEROS.
+       01 WS-CKPT-PAGINA-SALVO       PIC 9(04) VALUE ZEROS.
+       01 WS-CKPT-INTERVALO          PIC 9(05) VALUE 1000.
+       01 WS-CKPT-QUOCIENTE          PIC 9(07).
+       01 WS-CKPT-RESTO              PIC 9(05).
+
+       01 WS-LINHAS-LISTING          PIC 9(09) VALUE ZEROS.
+       01 WS-LINHAS-IBANEXC          PIC 9(09) VALUE ZEROS.
+       01 WS-LINHAS-CPOSTEXC         PIC 9(09) VALUE ZEROS.
+       01 WS-LINHAS-INTFACE          PIC 9(09) VALUE ZEROS.
+       01 WS-LINHAS-DUPEXC           PIC 9(09) VALUE ZEROS.
+       01 WS-LINHAS-COPIADAS         PIC 9(09) VALUE ZEROS.
+       01 WS-FIM-TRUNCAR             PIC X VALUE SPACES.
+           88 FIM-TRUNCAR             VALUE 'S'.
+
+       01 WS-FS-LISTING-TMP          PIC X(02).
+           88 OK-LISTING-TMP          VALUE '00'.
+       01 WS-FS-IBANEXC-TMP          PIC X(02).
+           88 OK-IBANEXC-TMP          VALUE '00'.
+       01 WS-FS-CPOSTEXC-TMP         PIC X(02).
+           88 OK-CPOSTEXC-TMP         VALUE '00'.
+       01 WS-FS-INTFACE-TMP          PIC X(02).
+           88 OK-INTFACE-TMP          VALUE '00'.
+       01 WS-FS-DUPEXC-TMP           PIC X(02).
+           88 OK-DUPEXC-TMP           VALUE '00'.
+
+       01 WS-FS-INTFACE              PIC X(02).
+           88 OK-INTFACE               VALUE '00', '10'.
+
+       01 WS-LINHA-INTFACE.
+           05 INT-NUMCLI             PIC 9(07).
+           05 FILLER                 PIC X(01) VALUE '|'.
+           05 INT-NOME               PIC X(49).
+           05 FILLER                 PIC X(01) VALUE '|'.
+           05 INT-IDADE              PIC 9(02).
+           05 FILLER                 PIC X(01) VALUE '|'.
+           05 INT-MORADA             PIC X(16).
+           05 FILLER                 PIC X(01) VALUE '|'.
+           05 INT-CPOSTAL            PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE '|'.
+           05 INT-IBAN               PIC X(25).
+
+       01 WS-TOTAL-IDADE-MENOS25     PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-IDADE-25-39       PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-IDADE-40-59       PIC 9(09) VALUE ZEROS.
+       01 WS-TOTAL-IDADE-60-MAIS     PIC 9(09) VALUE ZEROS.
+
+       01 WS-LINHA-ESTATISTICA       PIC X(132) VALUE SPACES.
+
+       01 WS-FS-TRAILER               PIC X(02).
+           88 OK-TRAILER                VALUE '00', '10'.
+       01 WS-TRAILER-LIDO            PIC X VALUE 'N'.
+           88 TRAILER-LIDO             VALUE 'S'.
+       01 WS-CONTAGEM-ESPERADA       PIC 9(08) VALUE ZEROS.
+
+       01 WS-HORA-INICIO             PIC 9(08).
+       01 WS-HORA-FIM                PIC 9(08).
+
+       01 WS-LINHAS-PAGINA         PIC 9(02) VALUE ZEROS.
+       01 WS-MAX-LINHAS-PAGINA     PIC 9(02) VALUE 50.
+       01 WS-PAGINA                PIC 9(04) VALUE ZEROS.
+
+       01 WS-DATA-SISTEMA.
+           05 WS-DS-ANO            PIC 9(04).
+           05 WS-DS-MES            PIC 9(02).
+           05 WS-DS-DIA            PIC 9(02).
+
+       01 WS-CABECALHO-1           PIC X(132) VALUE SPACES.
+       01 WS-CABECALHO-2           PIC X(132) VALUE SPACES.
+       01 WS-CABECALHO-3           PIC X(132) VALUE SPACES.
+       01 WS-CABECALHO-4           PIC X(132) VALUE SPACES.
+
+       01 WS-LINHA-DETALHE.
+           05 DET-NUMCLI           PIC 9(07).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 DET-NOME             PIC X(49).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DET-IDADE            PIC Z9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 DET-MORADA           PIC X(16).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DET-CPOSTAL          PIC 9(08).
+           05 FILLER               PIC X(01) VALUE SPACES.
+           05 DET-IBAN             PIC X(25).
+           05 FILLER               PIC X(14) VALUE SPACES.
+
+       01 WS-LINHA-TOTAL           PIC X(132) VALUE SPACES.
+
        PROCEDURE DIVISION.
        BEGIN.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+
+           OPEN INPUT CKPT.
+           IF WS-FS-CKPT = '00'
+               READ CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET MODO-RESTART TO TRUE
+                       MOVE CKPT-CONTADOR TO WS-CKPT-CONTADOR-SALVO
+                       MOVE CKPT-NUMCLI TO WS-NUMCLI-ANTERIOR
+                       MOVE CKPT-TOTAL-IBAN-INVALIDO
+                           TO WS-TOTAL-IBAN-INVALIDO
+                       MOVE CKPT-TOTAL-CPOSTAL-INVALIDO
+                           TO WS-TOTAL-CPOSTAL-INVALIDO
+                       MOVE CKPT-TOTAL-IDADE-MENOS25
+                           TO WS-TOTAL-IDADE-MENOS25
+                       MOVE CKPT-TOTAL-IDADE-25-39
+                           TO WS-TOTAL-IDADE-25-39
+                       MOVE CKPT-TOTAL-IDADE-40-59
+                           TO WS-TOTAL-IDADE-40-59
+                       MOVE CKPT-TOTAL-IDADE-60-MAIS
+                           TO WS-TOTAL-IDADE-60-MAIS
+                       MOVE CKPT-PAGINA TO WS-CKPT-PAGINA-SALVO
+                       MOVE CKPT-TOTAL-NUMCLI-EXCECAO
+                           TO WS-TOTAL-NUMCLI-EXCECAO
+                       MOVE CKPT-LINHAS-LISTING TO WS-LINHAS-LISTING
+                       MOVE CKPT-LINHAS-IBANEXC TO WS-LINHAS-IBANEXC
+                       MOVE CKPT-LINHAS-CPOSTEXC TO WS-LINHAS-CPOSTEXC
+                       MOVE CKPT-LINHAS-INTFACE TO WS-LINHAS-INTFACE
+                       MOVE CKPT-LINHAS-DUPEXC TO WS-LINHAS-DUPEXC
+                       DISPLAY 'RETOMA A PARTIR DO REGISTO '
+                           WS-CKPT-CONTADOR-SALVO
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+           OPEN INPUT TRAILER.
+           IF WS-FS-TRAILER = '00'
+               READ TRAILER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET TRAILER-LIDO TO TRUE
+                       MOVE TRAILER-CONTAGEM TO WS-CONTAGEM-ESPERADA
+               END-READ
+               CLOSE TRAILER
+           END-IF.
+
            OPEN INPUT CLIWORK
            IF NOT OK-CLIWORK
                DISPLAY 'ERRO NO FICHERO CLIWORK' WS-FS-CLIWORK
                STOP RUN
            END-IF.
 
-           PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM.
+           IF MODO-RESTART
+               MOVE WS-NUMCLI-ANTERIOR TO CLIWORK-NUMCLI
+               START CLIWORK KEY IS GREATER THAN CLIWORK-NUMCLI
+               IF NOT OK-CLIWORK
+                   MOVE 'S' TO WS-FIM-CLIWORK
+               ELSE
+                   MOVE WS-CKPT-CONTADOR-SALVO TO WS-READ-CLIWORK
+                   MOVE WS-CKPT-PAGINA-SALVO TO WS-PAGINA
+               END-IF
+           END-IF.
+
+           IF MODO-RESTART
+               PERFORM R620-TRUNCAR-LISTING
+                   THRU R620-TRUNCAR-LISTING-FIM
+               OPEN EXTEND LISTING
+           ELSE
+               OPEN OUTPUT LISTING
+           END-IF.
+           IF NOT OK-LISTING
+               DISPLAY 'ERRO NO FICHERO LISTING' WS-FS-LISTING
+               STOP RUN
+           END-IF.
+
+           IF MODO-RESTART
+               PERFORM R630-TRUNCAR-IBANEXC
+                   THRU R630-TRUNCAR-IBANEXC-FIM
+               OPEN EXTEND IBANEXC
+           ELSE
+               OPEN OUTPUT IBANEXC
+           END-IF.
+           IF NOT OK-IBANEXC
+               DISPLAY 'ERRO NO FICHERO IBANEXC' WS-FS-IBANEXC
+               STOP RUN
+           END-IF.
+           IF NOT MODO-RESTART
+               MOVE SPACES TO WS-IBANEXC-CABECALHO
+               MOVE 'NUMCLI ' TO WS-IBANEXC-CABECALHO(1:7)
+               MOVE 'NOME' TO WS-IBANEXC-CABECALHO(10:4)
+               MOVE 'IBAN' TO WS-IBANEXC-CABECALHO(60:4)
+               WRITE IBANEXC-LINHA FROM WS-IBANEXC-CABECALHO
+               MOVE 1 TO WS-LINHAS-IBANEXC
+           END-IF.
+
+           OPEN INPUT CTTPOST
+           IF NOT OK-CTTPOST
+               DISPLAY 'ERRO NO FICHERO CTTPOST' WS-FS-CTTPOST
+               STOP RUN
+           END-IF.
+           PERFORM R110-CARREGAR-CTTPOST THRU R110-CARREGAR-CTTPOST-FIM
+               UNTIL FIM-CTTPOST.
+           CLOSE CTTPOST.
+
+           IF MODO-RESTART
+               PERFORM R640-TRUNCAR-CPOSTEXC
+                   THRU R640-TRUNCAR-CPOSTEXC-FIM
+               OPEN EXTEND CPOSTEXC
+           ELSE
+               OPEN OUTPUT CPOSTEXC
+           END-IF.
+           IF NOT OK-CPOSTEXC
+               DISPLAY 'ERRO NO FICHERO CPOSTEXC' WS-FS-CPOSTEXC
+               STOP RUN
+           END-IF.
+           IF NOT MODO-RESTART
+               MOVE SPACES TO WS-CPOSTEXC-CABECALHO
+               MOVE 'NUMCLI ' TO WS-CPOSTEXC-CABECALHO(1:7)
+               MOVE 'NOME' TO WS-CPOSTEXC-CABECALHO(10:4)
+               MOVE 'CPOSTAL' TO WS-CPOSTEXC-CABECALHO(60:7)
+               WRITE CPOSTEXC-LINHA FROM WS-CPOSTEXC-CABECALHO
+               MOVE 1 TO WS-LINHAS-CPOSTEXC
+           END-IF.
+
+           IF MODO-RESTART
+               PERFORM R650-TRUNCAR-INTFACE
+                   THRU R650-TRUNCAR-INTFACE-FIM
+               OPEN EXTEND INTFACE
+           ELSE
+               OPEN OUTPUT INTFACE
+           END-IF.
+           IF NOT OK-INTFACE
+               DISPLAY 'ERRO NO FICHERO INTFACE' WS-FS-INTFACE
+               STOP RUN
+           END-IF.
+
+           IF MODO-RESTART
+               PERFORM R660-TRUNCAR-DUPEXC
+                   THRU R660-TRUNCAR-DUPEXC-FIM
+               OPEN EXTEND DUPEXC
+           ELSE
+               OPEN OUTPUT DUPEXC
+           END-IF.
+           IF NOT OK-DUPEXC
+               DISPLAY 'ERRO NO FICHERO DUPEXC' WS-FS-DUPEXC
+               STOP RUN
+           END-IF.
+           IF NOT MODO-RESTART
+               MOVE SPACES TO WS-DUPEXC-CABECALHO
+               MOVE 'REGISTO' TO WS-DUPEXC-CABECALHO(1:7)
+               MOVE 'NUMCLI ' TO WS-DUPEXC-CABECALHO(12:7)
+               MOVE 'TIPO DE EXCECAO' TO WS-DUPEXC-CABECALHO(21:15)
+               WRITE DUPEXC-LINHA FROM WS-DUPEXC-CABECALHO
+               MOVE 1 TO WS-LINHAS-DUPEXC
+           END-IF.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           PERFORM R100-LER-CLIWORK THRU R100-LER-CLIWORK-FIM
+               UNTIL FIM-CLIWORK.
+
+           PERFORM R900-IMPRIMIR-RODAPE THRU R900-IMPRIMIR-RODAPE-FIM.
+
+           PERFORM R810-IMPRIMIR-ESTATISTICA-IDADE
+               THRU R810-IMPRIMIR-ESTATISTICA-IDADE-FIM.
 
            CLOSE CLIWORK.
            IF NOT OK-CLIWORK
@@ -41,6 +554,44 @@
                STOP RUN
            END-IF.
 
+           CLOSE LISTING.
+           IF NOT OK-LISTING
+               DISPLAY 'ERRO AO FECHAR O FICHERO LISTING' WS-FS-LISTING
+               STOP RUN
+           END-IF.
+
+           CLOSE IBANEXC.
+           IF NOT OK-IBANEXC
+               DISPLAY 'ERRO AO FECHAR O FICHERO IBANEXC' WS-FS-IBANEXC
+               STOP RUN
+           END-IF.
+
+           CLOSE CPOSTEXC.
+           IF NOT OK-CPOSTEXC
+               DISPLAY 'ERRO AO FECHAR O FICHERO CPOSTEXC'
+                   WS-FS-CPOSTEXC
+               STOP RUN
+           END-IF.
+
+           CLOSE INTFACE.
+           IF NOT OK-INTFACE
+               DISPLAY 'ERRO AO FECHAR O FICHERO INTFACE' WS-FS-INTFACE
+               STOP RUN
+           END-IF.
+
+           CLOSE DUPEXC.
+           IF NOT OK-DUPEXC
+               DISPLAY 'ERRO AO FECHAR O FICHERO DUPEXC' WS-FS-DUPEXC
+               STOP RUN
+           END-IF.
+
+           PERFORM R610-LIMPAR-CHECKPOINT
+               THRU R610-LIMPAR-CHECKPOINT-FIM.
+
+           ACCEPT WS-HORA-FIM FROM TIME.
+           PERFORM R950-IMPRIMIR-TOTAIS
+               THRU R950-IMPRIMIR-TOTAIS-FIM.
+
            STOP RUN.
 
        R100-LER-CLIWORK.
@@ -49,13 +600,753 @@
                    MOVE 'S' TO WS-FIM-CLIWORK
                NOT AT END
                    ADD 1 TO WS-READ-CLIWORK
-                   DISPLAY 'NUMCLI: ' CLIWORK-NUMCLI
-                   DISPLAY 'NOME: ' CLIWORK-NOME
-                   DISPLAY 'IDADE: ' CLIWORK-IDADE
-                   DISPLAY 'MORADA: ' CLIWORK-MORADA
-                   DISPLAY 'CPOSTAL: ' CLIWORK-CPOSTAL
-                   DISPLAY 'IBAN: ' CLIWORK-IBAN
-                   DISPLAY '----------------------------------------'
+                   PERFORM R500-VERIFICAR-QUEBRA-NUMCLI
+                       THRU R500-VERIFICAR-QUEBRA-NUMCLI-FIM
+                   IF WS-LINHAS-PAGINA = ZERO
+                       OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                       PERFORM R200-IMPRIMIR-CABECALHO
+                           THRU R200-IMPRIMIR-CABECALHO-FIM
+                   END-IF
+                   PERFORM R210-IMPRIMIR-DETALHE
+                       THRU R210-IMPRIMIR-DETALHE-FIM
+                   PERFORM R300-VALIDAR-IBAN
+                       THRU R300-VALIDAR-IBAN-FIM
+                   PERFORM R400-VALIDAR-CPOSTAL
+                       THRU R400-VALIDAR-CPOSTAL-FIM
+                   PERFORM R700-GRAVAR-INTFACE
+                       THRU R700-GRAVAR-INTFACE-FIM
+                   PERFORM R800-ACUMULAR-IDADE
+                       THRU R800-ACUMULAR-IDADE-FIM
+                   DIVIDE WS-READ-CLIWORK BY WS-CKPT-INTERVALO
+                       GIVING WS-CKPT-QUOCIENTE
+                       REMAINDER WS-CKPT-RESTO
+                   IF WS-CKPT-RESTO = 0
+                       PERFORM R600-GRAVAR-CHECKPOINT
+                           THRU R600-GRAVAR-CHECKPOINT-FIM
+                   END-IF
            END-READ.
        R100-LER-CLIWORK-FIM.
            EXIT.
+
+       R110-CARREGAR-CTTPOST.
+           READ CTTPOST
+               AT END
+                   MOVE 'S' TO WS-FIM-CTTPOST
+               NOT AT END
+                   IF CTTPOST-CODIGO < WS-CTT-CODIGO-ANTERIOR
+                       IF NOT AVISO-CTTPOST-ORDEM-FEITO
+                           DISPLAY
+                             '*** AVISO: CTTPOST NAO ESTA EM ORDEM'
+                           DISPLAY
+                             '*** ASCENDENTE DE CODIGO - OS REGISTOS'
+                           DISPLAY
+                             '*** FORA DE SEQUENCIA FORAM IGNORADOS NA'
+                           DISPLAY
+                             '*** TABELA EM MEMORIA'
+                           SET AVISO-CTTPOST-ORDEM-FEITO TO TRUE
+                       END-IF
+                   ELSE
+                       MOVE CTTPOST-CODIGO TO WS-CTT-CODIGO-ANTERIOR
+                       IF WS-TOTAL-CTTPOST < 20000
+                           ADD 1 TO WS-TOTAL-CTTPOST
+                           MOVE CTTPOST-CODIGO
+                               TO WS-CTT-CODIGO(WS-TOTAL-CTTPOST)
+                           MOVE CTTPOST-LOCALIDADE
+                               TO WS-CTT-LOCALIDADE(WS-TOTAL-CTTPOST)
+                       ELSE
+                           IF NOT AVISO-CTTPOST-FEITO
+                               DISPLAY
+                             '*** AVISO: TABELA CTT ATINGIU O LIMITE DE'
+                               DISPLAY
+                             '*** 20000 ENTRADAS - CODIGOS RESTANTES DO'
+                               DISPLAY
+                             '*** CTTPOST NAO FORAM CARREGADOS E PODEM'
+                               DISPLAY
+                             '*** GERAR FALSOS POSITIVOS EM CPOSTEXC'
+                               SET AVISO-CTTPOST-FEITO TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+       R110-CARREGAR-CTTPOST-FIM.
+           EXIT.
+
+       R200-IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE SPACES TO WS-CABECALHO-1.
+           MOVE 'LISTAGEM DE CLIENTES' TO WS-CABECALHO-1(41:21).
+
+           MOVE SPACES TO WS-CABECALHO-2.
+           MOVE 'DATA: ' TO WS-CABECALHO-2(1:6).
+           MOVE WS-DS-DIA TO WS-CABECALHO-2(7:2).
+           MOVE '/' TO WS-CABECALHO-2(9:1).
+           MOVE WS-DS-MES TO WS-CABECALHO-2(10:2).
+           MOVE '/' TO WS-CABECALHO-2(12:1).
+           MOVE WS-DS-ANO TO WS-CABECALHO-2(13:4).
+           MOVE 'PAGINA: ' TO WS-CABECALHO-2(110:8).
+           MOVE WS-PAGINA TO WS-CABECALHO-2(118:4).
+
+           MOVE SPACES TO WS-CABECALHO-3.
+           MOVE 'NUMCLI ' TO WS-CABECALHO-3(1:7).
+           MOVE 'NOME' TO WS-CABECALHO-3(10:4).
+           MOVE 'IDADE' TO WS-CABECALHO-3(60:5).
+           MOVE 'MORADA' TO WS-CABECALHO-3(65:6).
+           MOVE 'CPOSTAL' TO WS-CABECALHO-3(82:7).
+           MOVE 'IBAN' TO WS-CABECALHO-3(91:4).
+
+           MOVE ALL '-' TO WS-CABECALHO-4.
+
+           IF WS-PAGINA = 1
+               WRITE LISTING-LINHA FROM WS-CABECALHO-1
+               WRITE LISTING-LINHA FROM WS-CABECALHO-2
+           ELSE
+               WRITE LISTING-LINHA FROM WS-CABECALHO-1
+                   AFTER ADVANCING PAGE
+               WRITE LISTING-LINHA FROM WS-CABECALHO-2
+           END-IF
+           WRITE LISTING-LINHA FROM WS-CABECALHO-3.
+           WRITE LISTING-LINHA FROM WS-CABECALHO-4.
+           ADD 4 TO WS-LINHAS-LISTING.
+           MOVE ZEROS TO WS-LINHAS-PAGINA.
+       R200-IMPRIMIR-CABECALHO-FIM.
+           EXIT.
+
+       R210-IMPRIMIR-DETALHE.
+           MOVE SPACES TO WS-LINHA-DETALHE.
+           MOVE CLIWORK-NUMCLI TO DET-NUMCLI.
+           MOVE CLIWORK-NOME TO DET-NOME.
+           MOVE CLIWORK-IDADE TO DET-IDADE.
+           MOVE CLIWORK-MORADA TO DET-MORADA.
+           MOVE CLIWORK-CPOSTAL TO DET-CPOSTAL.
+           MOVE CLIWORK-IBAN TO DET-IBAN.
+           WRITE LISTING-LINHA FROM WS-LINHA-DETALHE.
+           ADD 1 TO WS-LINHAS-PAGINA.
+           ADD 1 TO WS-LINHAS-LISTING.
+       R210-IMPRIMIR-DETALHE-FIM.
+           EXIT.
+
+       R300-VALIDAR-IBAN.
+           SET IBAN-VALIDO TO TRUE.
+           MOVE 25 TO WS-IBAN-LEN.
+           PERFORM R301-APURAR-TAMANHO-IBAN
+               UNTIL WS-IBAN-LEN = 0
+               OR CLIWORK-IBAN(WS-IBAN-LEN:1) NOT = SPACE.
+           IF WS-IBAN-LEN < 5
+               SET IBAN-INVALIDO TO TRUE
+           ELSE
+               PERFORM R310-REORDENAR-IBAN
+                   THRU R310-REORDENAR-IBAN-FIM
+               PERFORM R320-CALCULAR-MOD97-IBAN
+                   THRU R320-CALCULAR-MOD97-IBAN-FIM
+               IF WS-IBAN-RESTO NOT = 1
+                   SET IBAN-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+           IF IBAN-INVALIDO
+               ADD 1 TO WS-TOTAL-IBAN-INVALIDO
+               PERFORM R330-REGISTAR-EXCECAO-IBAN
+                   THRU R330-REGISTAR-EXCECAO-IBAN-FIM
+           END-IF.
+       R300-VALIDAR-IBAN-FIM.
+           EXIT.
+
+       R301-APURAR-TAMANHO-IBAN.
+           SUBTRACT 1 FROM WS-IBAN-LEN.
+       R301-APURAR-TAMANHO-IBAN-FIM.
+           EXIT.
+
+       R310-REORDENAR-IBAN.
+           MOVE SPACES TO WS-IBAN-REORDENADO.
+           MOVE CLIWORK-IBAN(5:WS-IBAN-LEN - 4)
+               TO WS-IBAN-REORDENADO(1:WS-IBAN-LEN - 4).
+           MOVE CLIWORK-IBAN(1:4)
+               TO WS-IBAN-REORDENADO(WS-IBAN-LEN - 3:4).
+       R310-REORDENAR-IBAN-FIM.
+           EXIT.
+
+       R320-CALCULAR-MOD97-IBAN.
+           MOVE ZEROS TO WS-IBAN-RESTO.
+           PERFORM R321-PROCESSAR-CARACTER-IBAN
+               VARYING WS-IBAN-IDX FROM 1 BY 1
+               UNTIL WS-IBAN-IDX > WS-IBAN-LEN.
+       R320-CALCULAR-MOD97-IBAN-FIM.
+           EXIT.
+
+       R321-PROCESSAR-CARACTER-IBAN.
+           MOVE WS-IBAN-REORDENADO(WS-IBAN-IDX:1) TO WS-IBAN-CARACTER.
+           IF WS-IBAN-CARACTER IS NUMERIC
+               MOVE WS-IBAN-CARACTER TO WS-IBAN-DIGITO-ATUAL
+               PERFORM R322-ATUALIZAR-RESTO-IBAN
+                   THRU R322-ATUALIZAR-RESTO-IBAN-FIM
+           ELSE
+               MOVE ZEROS TO WS-IBAN-VALOR
+               PERFORM R323-LOCALIZAR-LETRA-IBAN
+                   VARYING WS-IBAN-VALOR FROM 1 BY 1
+                   UNTIL WS-IBAN-VALOR > 26
+                   OR WS-ALFABETO-IBAN(WS-IBAN-VALOR:1) =
+                       WS-IBAN-CARACTER
+               ADD 9 TO WS-IBAN-VALOR
+               DIVIDE WS-IBAN-VALOR BY 10
+                   GIVING WS-IBAN-DEZENA REMAINDER WS-IBAN-UNIDADE
+               MOVE WS-IBAN-DEZENA TO WS-IBAN-DIGITO-ATUAL
+               PERFORM R322-ATUALIZAR-RESTO-IBAN
+                   THRU R322-ATUALIZAR-RESTO-IBAN-FIM
+               MOVE WS-IBAN-UNIDADE TO WS-IBAN-DIGITO-ATUAL
+               PERFORM R322-ATUALIZAR-RESTO-IBAN
+                   THRU R322-ATUALIZAR-RESTO-IBAN-FIM
+           END-IF.
+       R321-PROCESSAR-CARACTER-IBAN-FIM.
+           EXIT.
+
+       R323-LOCALIZAR-LETRA-IBAN.
+           CONTINUE.
+       R323-LOCALIZAR-LETRA-IBAN-FIM.
+           EXIT.
+
+       R322-ATUALIZAR-RESTO-IBAN.
+           COMPUTE WS-IBAN-DIVIDENDO =
+               (WS-IBAN-RESTO * 10) + WS-IBAN-DIGITO-ATUAL.
+           DIVIDE WS-IBAN-DIVIDENDO BY 97
+               GIVING WS-IBAN-QUOCIENTE REMAINDER WS-IBAN-RESTO.
+       R322-ATUALIZAR-RESTO-IBAN-FIM.
+           EXIT.
+
+       R330-REGISTAR-EXCECAO-IBAN.
+           MOVE SPACES TO WS-LINHA-EXC-IBAN.
+           MOVE CLIWORK-NUMCLI TO EXC-IBAN-NUMCLI.
+           MOVE CLIWORK-NOME TO EXC-IBAN-NOME.
+           MOVE CLIWORK-IBAN TO EXC-IBAN-IBAN.
+           WRITE IBANEXC-LINHA FROM WS-LINHA-EXC-IBAN.
+           ADD 1 TO WS-LINHAS-IBANEXC.
+       R330-REGISTAR-EXCECAO-IBAN-FIM.
+           EXIT.
+
+       R400-VALIDAR-CPOSTAL.
+           SET CPOSTAL-ENCONTRADO TO TRUE.
+           IF WS-TOTAL-CTTPOST = 0
+               SET CPOSTAL-NAO-ENCONTRADO TO TRUE
+           ELSE
+               SEARCH ALL WS-CTT-ENTRADA
+                   AT END
+                       SET CPOSTAL-NAO-ENCONTRADO TO TRUE
+                   WHEN WS-CTT-CODIGO(WS-CTT-IDX) = CLIWORK-CPOSTAL
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+           IF CPOSTAL-NAO-ENCONTRADO
+               ADD 1 TO WS-TOTAL-CPOSTAL-INVALIDO
+               PERFORM R410-REGISTAR-EXCECAO-CPOSTAL
+                   THRU R410-REGISTAR-EXCECAO-CPOSTAL-FIM
+           END-IF.
+       R400-VALIDAR-CPOSTAL-FIM.
+           EXIT.
+
+       R410-REGISTAR-EXCECAO-CPOSTAL.
+           MOVE SPACES TO WS-LINHA-EXC-CPOSTAL.
+           MOVE CLIWORK-NUMCLI TO EXC-CPOST-NUMCLI.
+           MOVE CLIWORK-NOME TO EXC-CPOST-NOME.
+           MOVE CLIWORK-CPOSTAL TO EXC-CPOST-CPOSTAL.
+           WRITE CPOSTEXC-LINHA FROM WS-LINHA-EXC-CPOSTAL.
+           ADD 1 TO WS-LINHAS-CPOSTEXC.
+       R410-REGISTAR-EXCECAO-CPOSTAL-FIM.
+           EXIT.
+
+       R500-VERIFICAR-QUEBRA-NUMCLI.
+           IF WS-READ-CLIWORK > 1
+               IF CLIWORK-NUMCLI = WS-NUMCLI-ANTERIOR
+                   ADD 1 TO WS-TOTAL-NUMCLI-EXCECAO
+                   MOVE 'DUPLICADO' TO WS-TIPO-EXCECAO-NUMCLI
+                   PERFORM R510-REGISTAR-EXCECAO-NUMCLI
+                       THRU R510-REGISTAR-EXCECAO-NUMCLI-FIM
+               ELSE
+                   IF CLIWORK-NUMCLI < WS-NUMCLI-ANTERIOR
+                       ADD 1 TO WS-TOTAL-NUMCLI-EXCECAO
+                       MOVE 'FORA DE SEQUENCIA'
+                           TO WS-TIPO-EXCECAO-NUMCLI
+                       PERFORM R510-REGISTAR-EXCECAO-NUMCLI
+                           THRU R510-REGISTAR-EXCECAO-NUMCLI-FIM
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE CLIWORK-NUMCLI TO WS-NUMCLI-ANTERIOR.
+       R500-VERIFICAR-QUEBRA-NUMCLI-FIM.
+           EXIT.
+
+       R510-REGISTAR-EXCECAO-NUMCLI.
+           MOVE SPACES TO WS-LINHA-EXC-DUP.
+           MOVE WS-READ-CLIWORK TO EXC-DUP-REGISTO.
+           MOVE CLIWORK-NUMCLI TO EXC-DUP-NUMCLI.
+           MOVE WS-TIPO-EXCECAO-NUMCLI TO EXC-DUP-TIPO.
+           WRITE DUPEXC-LINHA FROM WS-LINHA-EXC-DUP.
+           ADD 1 TO WS-LINHAS-DUPEXC.
+       R510-REGISTAR-EXCECAO-NUMCLI-FIM.
+           EXIT.
+
+       R600-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           MOVE WS-READ-CLIWORK TO CKPT-CONTADOR.
+           MOVE CLIWORK-NUMCLI TO CKPT-NUMCLI.
+           MOVE WS-TOTAL-IBAN-INVALIDO TO CKPT-TOTAL-IBAN-INVALIDO.
+           MOVE WS-TOTAL-CPOSTAL-INVALIDO
+               TO CKPT-TOTAL-CPOSTAL-INVALIDO.
+           MOVE WS-TOTAL-IDADE-MENOS25 TO CKPT-TOTAL-IDADE-MENOS25.
+           MOVE WS-TOTAL-IDADE-25-39 TO CKPT-TOTAL-IDADE-25-39.
+           MOVE WS-TOTAL-IDADE-40-59 TO CKPT-TOTAL-IDADE-40-59.
+           MOVE WS-TOTAL-IDADE-60-MAIS TO CKPT-TOTAL-IDADE-60-MAIS.
+           MOVE WS-PAGINA TO CKPT-PAGINA.
+           MOVE WS-TOTAL-NUMCLI-EXCECAO TO CKPT-TOTAL-NUMCLI-EXCECAO.
+           MOVE WS-LINHAS-LISTING TO CKPT-LINHAS-LISTING.
+           MOVE WS-LINHAS-IBANEXC TO CKPT-LINHAS-IBANEXC.
+           MOVE WS-LINHAS-CPOSTEXC TO CKPT-LINHAS-CPOSTEXC.
+           MOVE WS-LINHAS-INTFACE TO CKPT-LINHAS-INTFACE.
+           MOVE WS-LINHAS-DUPEXC TO CKPT-LINHAS-DUPEXC.
+           WRITE CKPT-REGISTO.
+           CLOSE CKPT.
+       R600-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+
+       R610-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CKPT.
+           CLOSE CKPT.
+       R610-LIMPAR-CHECKPOINT-FIM.
+           EXIT.
+
+      *****************************************************
+      * R620-R669 - NUMA RETOMA, OS FICHEIROS DE SAIDA     *
+      * PODEM TER LINHAS DE LA DO REGISTO SEGUINTE AO       *
+      * ULTIMO CHECKPOINT GRAVADO ANTES DA QUEDA DO         *
+      * TRABALHO (OS REGISTOS ENTRE O CHECKPOINT E A QUEDA  *
+      * VAO SER RELIDOS E REESCRITOS). POR ISSO, ANTES DE   *
+      * CADA OPEN EXTEND, O FICHEIRO E REPOSTO EXACTAMENTE  *
+      * NO NUMERO DE LINHAS GUARDADO NO CHECKPOINT, COPIANDO*
+      * ESSAS LINHAS PARA UM FICHEIRO TEMPORARIO E DEPOIS    *
+      * DE VOLTA, EM VEZ DE SE DEIXAR O OPEN EXTEND ACRESCER*
+      * A PARTIR DO QUE SOBROU DA EXECUCAO QUE FALHOU        *
+      *****************************************************
+       R620-TRUNCAR-LISTING.
+           OPEN OUTPUT LISTING-TEMP.
+           IF NOT OK-LISTING-TMP
+               DISPLAY 'ERRO NO FICHERO LISTING.TMP' WS-FS-LISTING-TMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT LISTING.
+           IF NOT OK-LISTING
+               DISPLAY 'ERRO NO FICHERO LISTING' WS-FS-LISTING
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WS-LINHAS-COPIADAS.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R621-COPIAR-LINHA-LISTING
+               THRU R621-COPIAR-LINHA-LISTING-FIM
+               UNTIL FIM-TRUNCAR
+               OR WS-LINHAS-COPIADAS >= WS-LINHAS-LISTING.
+           CLOSE LISTING.
+           CLOSE LISTING-TEMP.
+           OPEN OUTPUT LISTING.
+           IF NOT OK-LISTING
+               DISPLAY 'ERRO NO FICHERO LISTING' WS-FS-LISTING
+               STOP RUN
+           END-IF.
+           OPEN INPUT LISTING-TEMP.
+           IF NOT OK-LISTING-TMP
+               DISPLAY 'ERRO NO FICHERO LISTING.TMP' WS-FS-LISTING-TMP
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R622-REPOR-LINHA-LISTING
+               THRU R622-REPOR-LINHA-LISTING-FIM
+               UNTIL FIM-TRUNCAR.
+           CLOSE LISTING.
+           CLOSE LISTING-TEMP.
+       R620-TRUNCAR-LISTING-FIM.
+           EXIT.
+
+       R621-COPIAR-LINHA-LISTING.
+           READ LISTING
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE LISTING-TEMP-LINHA FROM LISTING-LINHA
+                   ADD 1 TO WS-LINHAS-COPIADAS
+           END-READ.
+       R621-COPIAR-LINHA-LISTING-FIM.
+           EXIT.
+
+       R622-REPOR-LINHA-LISTING.
+           READ LISTING-TEMP
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE LISTING-LINHA FROM LISTING-TEMP-LINHA
+           END-READ.
+       R622-REPOR-LINHA-LISTING-FIM.
+           EXIT.
+
+       R630-TRUNCAR-IBANEXC.
+           OPEN OUTPUT IBANEXC-TEMP.
+           IF NOT OK-IBANEXC-TMP
+               DISPLAY 'ERRO NO FICHERO IBANEXC.TMP' WS-FS-IBANEXC-TMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT IBANEXC.
+           IF NOT OK-IBANEXC
+               DISPLAY 'ERRO NO FICHERO IBANEXC' WS-FS-IBANEXC
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WS-LINHAS-COPIADAS.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R631-COPIAR-LINHA-IBANEXC
+               THRU R631-COPIAR-LINHA-IBANEXC-FIM
+               UNTIL FIM-TRUNCAR
+               OR WS-LINHAS-COPIADAS >= WS-LINHAS-IBANEXC.
+           CLOSE IBANEXC.
+           CLOSE IBANEXC-TEMP.
+           OPEN OUTPUT IBANEXC.
+           IF NOT OK-IBANEXC
+               DISPLAY 'ERRO NO FICHERO IBANEXC' WS-FS-IBANEXC
+               STOP RUN
+           END-IF.
+           OPEN INPUT IBANEXC-TEMP.
+           IF NOT OK-IBANEXC-TMP
+               DISPLAY 'ERRO NO FICHERO IBANEXC.TMP' WS-FS-IBANEXC-TMP
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R632-REPOR-LINHA-IBANEXC
+               THRU R632-REPOR-LINHA-IBANEXC-FIM
+               UNTIL FIM-TRUNCAR.
+           CLOSE IBANEXC.
+           CLOSE IBANEXC-TEMP.
+       R630-TRUNCAR-IBANEXC-FIM.
+           EXIT.
+
+       R631-COPIAR-LINHA-IBANEXC.
+           READ IBANEXC
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE IBANEXC-TEMP-LINHA FROM IBANEXC-LINHA
+                   ADD 1 TO WS-LINHAS-COPIADAS
+           END-READ.
+       R631-COPIAR-LINHA-IBANEXC-FIM.
+           EXIT.
+
+       R632-REPOR-LINHA-IBANEXC.
+           READ IBANEXC-TEMP
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE IBANEXC-LINHA FROM IBANEXC-TEMP-LINHA
+           END-READ.
+       R632-REPOR-LINHA-IBANEXC-FIM.
+           EXIT.
+
+       R640-TRUNCAR-CPOSTEXC.
+           OPEN OUTPUT CPOSTEXC-TEMP.
+           IF NOT OK-CPOSTEXC-TMP
+               DISPLAY 'ERRO NO FICHERO CPOSTEXC.TMP'
+                   WS-FS-CPOSTEXC-TMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT CPOSTEXC.
+           IF NOT OK-CPOSTEXC
+               DISPLAY 'ERRO NO FICHERO CPOSTEXC' WS-FS-CPOSTEXC
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WS-LINHAS-COPIADAS.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R641-COPIAR-LINHA-CPOSTEXC
+               THRU R641-COPIAR-LINHA-CPOSTEXC-FIM
+               UNTIL FIM-TRUNCAR
+               OR WS-LINHAS-COPIADAS >= WS-LINHAS-CPOSTEXC.
+           CLOSE CPOSTEXC.
+           CLOSE CPOSTEXC-TEMP.
+           OPEN OUTPUT CPOSTEXC.
+           IF NOT OK-CPOSTEXC
+               DISPLAY 'ERRO NO FICHERO CPOSTEXC' WS-FS-CPOSTEXC
+               STOP RUN
+           END-IF.
+           OPEN INPUT CPOSTEXC-TEMP.
+           IF NOT OK-CPOSTEXC-TMP
+               DISPLAY 'ERRO NO FICHERO CPOSTEXC.TMP'
+                   WS-FS-CPOSTEXC-TMP
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R642-REPOR-LINHA-CPOSTEXC
+               THRU R642-REPOR-LINHA-CPOSTEXC-FIM
+               UNTIL FIM-TRUNCAR.
+           CLOSE CPOSTEXC.
+           CLOSE CPOSTEXC-TEMP.
+       R640-TRUNCAR-CPOSTEXC-FIM.
+           EXIT.
+
+       R641-COPIAR-LINHA-CPOSTEXC.
+           READ CPOSTEXC
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE CPOSTEXC-TEMP-LINHA FROM CPOSTEXC-LINHA
+                   ADD 1 TO WS-LINHAS-COPIADAS
+           END-READ.
+       R641-COPIAR-LINHA-CPOSTEXC-FIM.
+           EXIT.
+
+       R642-REPOR-LINHA-CPOSTEXC.
+           READ CPOSTEXC-TEMP
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE CPOSTEXC-LINHA FROM CPOSTEXC-TEMP-LINHA
+           END-READ.
+       R642-REPOR-LINHA-CPOSTEXC-FIM.
+           EXIT.
+
+       R650-TRUNCAR-INTFACE.
+           OPEN OUTPUT INTFACE-TEMP.
+           IF NOT OK-INTFACE-TMP
+               DISPLAY 'ERRO NO FICHERO INTFACE.TMP' WS-FS-INTFACE-TMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT INTFACE.
+           IF NOT OK-INTFACE
+               DISPLAY 'ERRO NO FICHERO INTFACE' WS-FS-INTFACE
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WS-LINHAS-COPIADAS.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R651-COPIAR-LINHA-INTFACE
+               THRU R651-COPIAR-LINHA-INTFACE-FIM
+               UNTIL FIM-TRUNCAR
+               OR WS-LINHAS-COPIADAS >= WS-LINHAS-INTFACE.
+           CLOSE INTFACE.
+           CLOSE INTFACE-TEMP.
+           OPEN OUTPUT INTFACE.
+           IF NOT OK-INTFACE
+               DISPLAY 'ERRO NO FICHERO INTFACE' WS-FS-INTFACE
+               STOP RUN
+           END-IF.
+           OPEN INPUT INTFACE-TEMP.
+           IF NOT OK-INTFACE-TMP
+               DISPLAY 'ERRO NO FICHERO INTFACE.TMP' WS-FS-INTFACE-TMP
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R652-REPOR-LINHA-INTFACE
+               THRU R652-REPOR-LINHA-INTFACE-FIM
+               UNTIL FIM-TRUNCAR.
+           CLOSE INTFACE.
+           CLOSE INTFACE-TEMP.
+       R650-TRUNCAR-INTFACE-FIM.
+           EXIT.
+
+       R651-COPIAR-LINHA-INTFACE.
+           READ INTFACE
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE INTFACE-TEMP-LINHA FROM INTFACE-LINHA
+                   ADD 1 TO WS-LINHAS-COPIADAS
+           END-READ.
+       R651-COPIAR-LINHA-INTFACE-FIM.
+           EXIT.
+
+       R652-REPOR-LINHA-INTFACE.
+           READ INTFACE-TEMP
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE INTFACE-LINHA FROM INTFACE-TEMP-LINHA
+           END-READ.
+       R652-REPOR-LINHA-INTFACE-FIM.
+           EXIT.
+
+       R660-TRUNCAR-DUPEXC.
+           OPEN OUTPUT DUPEXC-TEMP.
+           IF NOT OK-DUPEXC-TMP
+               DISPLAY 'ERRO NO FICHERO DUPEXC.TMP' WS-FS-DUPEXC-TMP
+               STOP RUN
+           END-IF.
+           OPEN INPUT DUPEXC.
+           IF NOT OK-DUPEXC
+               DISPLAY 'ERRO NO FICHERO DUPEXC' WS-FS-DUPEXC
+               STOP RUN
+           END-IF.
+           MOVE ZEROS TO WS-LINHAS-COPIADAS.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R661-COPIAR-LINHA-DUPEXC
+               THRU R661-COPIAR-LINHA-DUPEXC-FIM
+               UNTIL FIM-TRUNCAR
+               OR WS-LINHAS-COPIADAS >= WS-LINHAS-DUPEXC.
+           CLOSE DUPEXC.
+           CLOSE DUPEXC-TEMP.
+           OPEN OUTPUT DUPEXC.
+           IF NOT OK-DUPEXC
+               DISPLAY 'ERRO NO FICHERO DUPEXC' WS-FS-DUPEXC
+               STOP RUN
+           END-IF.
+           OPEN INPUT DUPEXC-TEMP.
+           IF NOT OK-DUPEXC-TMP
+               DISPLAY 'ERRO NO FICHERO DUPEXC.TMP' WS-FS-DUPEXC-TMP
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-FIM-TRUNCAR.
+           PERFORM R662-REPOR-LINHA-DUPEXC
+               THRU R662-REPOR-LINHA-DUPEXC-FIM
+               UNTIL FIM-TRUNCAR.
+           CLOSE DUPEXC.
+           CLOSE DUPEXC-TEMP.
+       R660-TRUNCAR-DUPEXC-FIM.
+           EXIT.
+
+       R661-COPIAR-LINHA-DUPEXC.
+           READ DUPEXC
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE DUPEXC-TEMP-LINHA FROM DUPEXC-LINHA
+                   ADD 1 TO WS-LINHAS-COPIADAS
+           END-READ.
+       R661-COPIAR-LINHA-DUPEXC-FIM.
+           EXIT.
+
+       R662-REPOR-LINHA-DUPEXC.
+           READ DUPEXC-TEMP
+               AT END
+                   MOVE 'S' TO WS-FIM-TRUNCAR
+               NOT AT END
+                   WRITE DUPEXC-LINHA FROM DUPEXC-TEMP-LINHA
+           END-READ.
+       R662-REPOR-LINHA-DUPEXC-FIM.
+           EXIT.
+
+       R700-GRAVAR-INTFACE.
+           MOVE CLIWORK-NUMCLI TO INT-NUMCLI.
+           MOVE CLIWORK-NOME TO INT-NOME.
+           MOVE CLIWORK-IDADE TO INT-IDADE.
+           MOVE CLIWORK-MORADA TO INT-MORADA.
+           MOVE CLIWORK-CPOSTAL TO INT-CPOSTAL.
+           MOVE CLIWORK-IBAN TO INT-IBAN.
+           WRITE INTFACE-LINHA FROM WS-LINHA-INTFACE.
+           ADD 1 TO WS-LINHAS-INTFACE.
+       R700-GRAVAR-INTFACE-FIM.
+           EXIT.
+
+       R800-ACUMULAR-IDADE.
+           EVALUATE TRUE
+               WHEN CLIWORK-IDADE < 25
+                   ADD 1 TO WS-TOTAL-IDADE-MENOS25
+               WHEN CLIWORK-IDADE < 40
+                   ADD 1 TO WS-TOTAL-IDADE-25-39
+               WHEN CLIWORK-IDADE < 60
+                   ADD 1 TO WS-TOTAL-IDADE-40-59
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-IDADE-60-MAIS
+           END-EVALUATE.
+       R800-ACUMULAR-IDADE-FIM.
+           EXIT.
+
+       R810-IMPRIMIR-ESTATISTICA-IDADE.
+           MOVE SPACES TO WS-LINHA-TOTAL.
+           WRITE LISTING-LINHA FROM WS-LINHA-TOTAL
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO WS-CABECALHO-1.
+           MOVE 'PERFIL DE IDADES DOS CLIENTES' TO
+               WS-CABECALHO-1(37:30).
+           WRITE LISTING-LINHA FROM WS-CABECALHO-1.
+           MOVE ALL '-' TO WS-CABECALHO-4.
+           WRITE LISTING-LINHA FROM WS-CABECALHO-4.
+
+           MOVE SPACES TO WS-LINHA-ESTATISTICA.
+           MOVE 'MENOS DE 25 ANOS    : ' TO
+               WS-LINHA-ESTATISTICA(1:23).
+           MOVE WS-TOTAL-IDADE-MENOS25 TO
+               WS-LINHA-ESTATISTICA(24:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-ESTATISTICA.
+
+           MOVE SPACES TO WS-LINHA-ESTATISTICA.
+           MOVE 'DE 25 A 39 ANOS     : ' TO
+               WS-LINHA-ESTATISTICA(1:23).
+           MOVE WS-TOTAL-IDADE-25-39 TO
+               WS-LINHA-ESTATISTICA(24:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-ESTATISTICA.
+
+           MOVE SPACES TO WS-LINHA-ESTATISTICA.
+           MOVE 'DE 40 A 59 ANOS     : ' TO
+               WS-LINHA-ESTATISTICA(1:23).
+           MOVE WS-TOTAL-IDADE-40-59 TO
+               WS-LINHA-ESTATISTICA(24:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-ESTATISTICA.
+
+           MOVE SPACES TO WS-LINHA-ESTATISTICA.
+           MOVE '60 OU MAIS ANOS      : ' TO
+               WS-LINHA-ESTATISTICA(1:23).
+           MOVE WS-TOTAL-IDADE-60-MAIS TO
+               WS-LINHA-ESTATISTICA(24:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-ESTATISTICA.
+
+           MOVE ALL '-' TO WS-CABECALHO-4.
+           WRITE LISTING-LINHA FROM WS-CABECALHO-4.
+
+           MOVE SPACES TO WS-LINHA-ESTATISTICA.
+           MOVE 'TOTAL DE CLIENTES   : ' TO
+               WS-LINHA-ESTATISTICA(1:23).
+           MOVE WS-READ-CLIWORK TO
+               WS-LINHA-ESTATISTICA(24:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-ESTATISTICA.
+       R810-IMPRIMIR-ESTATISTICA-IDADE-FIM.
+           EXIT.
+
+       R950-IMPRIMIR-TOTAIS.
+           DISPLAY '====== TOTAIS DE FIM DE TRABALHO - FBBAT01 ======'.
+           DISPLAY 'DATA DO PROCESSAMENTO      : ' WS-DATA-SISTEMA.
+           DISPLAY 'HORA DE INICIO             : ' WS-HORA-INICIO.
+           DISPLAY 'HORA DE FIM                : ' WS-HORA-FIM.
+           DISPLAY 'TOTAL DE REGISTOS LIDOS    : ' WS-READ-CLIWORK.
+           DISPLAY 'TOTAL DE IBAN INVALIDOS    : '
+               WS-TOTAL-IBAN-INVALIDO.
+           DISPLAY 'TOTAL DE CPOSTAL INVALIDOS : '
+               WS-TOTAL-CPOSTAL-INVALIDO.
+           DISPLAY 'TOTAL DE NUMCLI EM EXCECAO : '
+               WS-TOTAL-NUMCLI-EXCECAO.
+
+           IF TRAILER-LIDO
+               DISPLAY 'CONTAGEM NO TRAILER        : '
+                   WS-CONTAGEM-ESPERADA
+               IF WS-CONTAGEM-ESPERADA NOT = WS-READ-CLIWORK
+                   DISPLAY
+                     '*** AVISO: CONTAGEM DO TRAILER NAO CONFERE COM'
+                   DISPLAY
+                     '*** O NUMERO DE REGISTOS LIDOS - FICHEIRO'
+                   DISPLAY
+                     '*** ENT001 PODE ESTAR TRUNCADO OU INCOMPLETO'
+               ELSE
+                   DISPLAY 'CONTAGEM DO TRAILER CONFERE COM O LIDO'
+               END-IF
+           ELSE
+               DISPLAY
+                 '*** AVISO: ENT001 NAO TEM REGISTO TRAILER - A'
+               DISPLAY
+                 '*** CONTAGEM DE REGISTOS NAO FOI CONFERIDA'
+           END-IF.
+
+           DISPLAY '=================================================='.
+       R950-IMPRIMIR-TOTAIS-FIM.
+           EXIT.
+
+       R900-IMPRIMIR-RODAPE.
+           MOVE SPACES TO WS-LINHA-TOTAL.
+           WRITE LISTING-LINHA FROM WS-LINHA-TOTAL
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO WS-CABECALHO-1.
+           MOVE 'LISTAGEM DE CLIENTES' TO WS-CABECALHO-1(41:21).
+           WRITE LISTING-LINHA FROM WS-CABECALHO-1.
+           MOVE ALL '-' TO WS-CABECALHO-4.
+           WRITE LISTING-LINHA FROM WS-CABECALHO-4.
+           MOVE SPACES TO WS-LINHA-TOTAL.
+           MOVE 'TOTAL DE CLIENTES IMPRESSOS: ' TO
+               WS-LINHA-TOTAL(1:29).
+           MOVE WS-READ-CLIWORK TO WS-LINHA-TOTAL(30:9).
+           WRITE LISTING-LINHA FROM WS-LINHA-TOTAL.
+       R900-IMPRIMIR-RODAPE-FIM.
+           EXIT.
